@@ -0,0 +1,78 @@
+//SAMPMTCH JOB (ACCTNO),'CAP/ELIG MATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  RUNS THE CAPITATION/ELIGIBILITY MATCH, THEN ARCHIVES THE
+//*  NEW-RATE OUTPUT UNDER A DATED GENERATION AND TRANSFERS IT TO
+//*  THE DOWNSTREAM WINDOWS SERVER.
+//*
+//*  PROD.CAPITATE.NEWRATE.ARCHIVE IS A GDG BASE, DEFINED ONCE BY
+//*  OPS VIA IDCAMS DEFINE GDG (LIMIT(60) SCRATCH), NOT BY THIS JOB.
+//*
+//STEP010  EXEC PGM=SAMPMTCH
+//CAP      DD DSN=PROD.CAPITATE.COMPCAP,DISP=SHR
+//ELIG     DD DSN=PROD.CAPITATE.COMPELG,DISP=SHR
+//PROVST   DD DSN=PROD.CAPITATE.PROVSTAT,DISP=SHR
+//*
+//*  MOD/CATLG/CATLG ON THESE SIX OUTPUT FILES LETS THIS JCL SERVE
+//*  BOTH A FRESH RUN AND A RESTART RESUBMISSION AFTER AN ABEND
+//*  WITHOUT CHANGE: MOD ALLOCATES THE DATASET IF IT ISN'T ALREADY
+//*  CATALOGED (FRESH RUN, SAMPMTCH OPENS OUTPUT) AND POSITIONS AT
+//*  END-OF-FILE IF IT IS (RESTART, SAMPMTCH OPENS EXTEND); CATLG ON
+//*  BOTH NORMAL AND ABNORMAL DISPOSITION KEEPS THE PARTIAL OUTPUT
+//*  CATALOGED SO A RESTART CAN FIND AND EXTEND IT.
+//*
+//NEWRATE  DD DSN=PROD.CAPITATE.NEWRATE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJECT   DD DSN=PROD.CAPITATE.REJECT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=129,BLKSIZE=0)
+//CAPEXC   DD DSN=PROD.CAPITATE.CAPEXCEP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TRMEXC   DD DSN=PROD.CAPITATE.TRMEXCEP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DUPRPT   DD DSN=PROD.CAPITATE.DUPRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTLRPT   DD DSN=PROD.CAPITATE.CTLRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPT    DD DSN=PROD.CAPITATE.CHKPT,DISP=SHR
+//RUNHST   DD DSN=PROD.CAPITATE.RUNHIST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*  ARCHIVE TODAY'S NEW-RATE OUTPUT AS THE NEXT GENERATION SO
+//*  EACH RUN'S FILE IS RETAINED SEPARATELY FROM THE NEXT RUN'S.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.CAPITATE.NEWRATE,DISP=SHR
+//SYSUT2   DD DSN=PROD.CAPITATE.NEWRATE.ARCHIVE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//*  TRANSFER THE ARCHIVED GENERATION TO THE WINDOWS-BASED
+//*  DOWNSTREAM SYSTEM VIA FTP.
+//*
+//STEP030  EXEC PGM=FTP,COND=(0,NE,STEP020),
+//             PARM='WINPRVSVR (EXIT'
+//SYSPRINT DD SYSOUT=*
+//INPUT    DD DSN=PROD.CAPITATE.NEWRATE.ARCHIVE(0),DISP=SHR
+//OUTPUT   DD SYSOUT=*
+//SYSIN    DD *
+  PRVMATCH PRVMATCH
+  CD /INBOUND/CAPITATE
+  ASCII
+  PUT 'PROD.CAPITATE.NEWRATE.ARCHIVE(0)' NEWRATE.NEW
+  QUIT
+/*

@@ -25,6 +25,15 @@
            SELECT COMP-CAP      ASSIGN TO UT-S-CAP.
            SELECT COMP-ELG      ASSIGN TO UT-S-ELIG.
            SELECT NEW-RATE      ASSIGN TO UT-S-NEWRATE.
+           SELECT REJECT-FILE   ASSIGN TO UT-S-REJECT.
+           SELECT CAP-EXCEPT    ASSIGN TO UT-S-CAPEXC.
+           SELECT CTL-RPT       ASSIGN TO UT-S-CTLRPT.
+           SELECT CHKPT-FILE    ASSIGN TO UT-S-CHKPT
+               FILE STATUS IS CHKPT-STATUS.
+           SELECT PROV-STAT     ASSIGN TO UT-S-PROVST.
+           SELECT TERM-EXCEPT   ASSIGN TO UT-S-TRMEXC.
+           SELECT DUP-RPT       ASSIGN TO UT-S-DUPRPT.
+           SELECT RUN-HIST      ASSIGN TO UT-S-RUNHST.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -37,8 +46,19 @@
        01  COMP-CAP-REC.
            05 CCR-PROV          PIC X(9).
            05 CCR-FILL          PIC X.
-           05 CCR-RATE          PIC X(5).
-           05 FILLER            PIC X(65).
+           05 CCR-RATE-TYPE     PIC X(1).
+              88 CCR-RATE-FLAT       VALUE 'F'.
+              88 CCR-RATE-PERCENT    VALUE 'P'.
+           05 CCR-RATE          PIC X(8).
+           05 CCR-RATE-R REDEFINES CCR-RATE.
+              10 CCR-RATE-DLR       PIC 9(5).
+              10 FILLER             PIC X.
+              10 CCR-RATE-CENTS     PIC 99.
+           05 CCR-PCT-R REDEFINES CCR-RATE.
+              10 CCR-PCT-WHOLE      PIC 9(3).
+              10 FILLER             PIC X.
+              10 CCR-PCT-FRAC       PIC 9(4).
+           05 FILLER            PIC X(61).
       *
        FD  COMP-ELG
            RECORDING MODE IS F
@@ -49,7 +69,8 @@
            05 CER-PRSN          PIC X(12).
            05 FILLER            PIC X.
            05 CER-PROV          PIC X(9).
-           05 FILLER            PIC X(58).
+           05 CER-PREMIUM       PIC 9(5)V99.
+           05 FILLER            PIC X(51).
 
        FD  NEW-RATE
            RECORDING MODE IS F
@@ -58,6 +79,126 @@
 
        01  NEW-RATE-REC         PIC X(80).
 
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  REJECT-REC.
+           05 REJ-DATE           PIC X(8).
+           05 FILLER             PIC X.
+           05 REJ-SOURCE         PIC X(8).
+           05 FILLER             PIC X.
+           05 REJ-REASON         PIC X(30).
+           05 FILLER             PIC X.
+           05 REJ-DATA           PIC X(80).
+
+       FD  CAP-EXCEPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  CAP-EXCEPT-REC.
+           05 CXR-DATE           PIC X(8).
+           05 FILLER             PIC X.
+           05 CXR-PROV           PIC X(9).
+           05 FILLER             PIC X.
+           05 CXR-RATE-TYPE      PIC X(1).
+           05 FILLER             PIC X.
+           05 CXR-RATE           PIC X(8).
+           05 FILLER             PIC X.
+           05 CXR-REASON         PIC X(30).
+           05 FILLER             PIC X(20).
+
+       FD  CTL-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  CTL-RPT-REC           PIC X(80).
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  CHKPT-REC.
+           05 CKP-CAPP            PIC 9(9).
+           05 CKP-ELIGP           PIC 9(9).
+           05 CKP-CAP-READ        PIC 9(7) COMP-3.
+           05 CKP-ELG-READ        PIC 9(7) COMP-3.
+           05 CKP-CAP-REJECTED    PIC 9(7) COMP-3.
+           05 CKP-ELG-REJECTED    PIC 9(7) COMP-3.
+           05 CKP-CAP-NOT-USED    PIC 9(7) COMP-3.
+           05 CKP-NEW-RATE-RECS   PIC 9(7) COMP-3.
+           05 CKP-RATE-ZEROED     PIC 9(7) COMP-3.
+           05 CKP-TOT-MONEY       PIC 9(9)V99 COMP-3.
+           05 CKP-TERM-EXCEPT-CNT PIC 9(7) COMP-3.
+           05 CKP-DUP-FLAGGED-CNT PIC 9(7) COMP-3.
+           05 FILLER              PIC X(12).
+
+       FD  PROV-STAT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  PROV-STAT-REC.
+           05 PST-PROV            PIC X(9).
+           05 PST-STATUS          PIC X(1).
+              88 PST-ACTIVE           VALUE 'A'.
+              88 PST-TERMINATED       VALUE 'T'.
+           05 PST-TERM-DATE       PIC X(8).
+           05 FILLER              PIC X(62).
+
+       FD  TERM-EXCEPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  TERM-EXCEPT-REC.
+           05 TXR-DATE            PIC X(8).
+           05 FILLER              PIC X.
+           05 TXR-PROV            PIC X(9).
+           05 FILLER              PIC X.
+           05 TXR-PRSN            PIC X(12).
+           05 FILLER              PIC X.
+           05 TXR-REASON          PIC X(30).
+           05 FILLER              PIC X(18).
+
+       FD  DUP-RPT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  DUP-RPT-REC.
+           05 DXR-DATE            PIC X(8).
+           05 FILLER              PIC X.
+           05 DXR-PROV            PIC X(9).
+           05 FILLER              PIC X.
+           05 DXR-MATCH-COUNT     PIC ZZZZ9.
+           05 FILLER              PIC X.
+           05 DXR-REASON          PIC X(40).
+           05 FILLER              PIC X(15).
+
+       FD  RUN-HIST
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+
+       01  RUN-HIST-REC.
+           05 RHR-DATE            PIC X(8).
+           05 FILLER              PIC X.
+           05 RHR-CAP-READ        PIC Z,ZZZ,ZZ9.
+           05 FILLER              PIC X.
+           05 RHR-ELG-READ        PIC Z,ZZZ,ZZ9.
+           05 FILLER              PIC X.
+           05 RHR-NEW-RATE-RECS   PIC Z,ZZZ,ZZ9.
+           05 FILLER              PIC X.
+           05 RHR-RATE-ZEROED     PIC Z,ZZZ,ZZ9.
+           05 FILLER              PIC X.
+           05 RHR-TOT-MONEY       PIC $$$,$$$,$$9.99.
+           05 FILLER              PIC X(13).
+
        WORKING-STORAGE SECTION.
        77  WKS-MESSAGE         PIC X(23) VALUE
                                    'WORKING-STORAGE SECTION'.
@@ -66,7 +207,52 @@
        77  ELG-READ               PIC 9(7) COMP-3 VALUE 0.
        77  NEW-RATE-RECS          PIC 9(7) COMP-3 VALUE 0.
        77  RATE-ZEROED            PIC 9(7) COMP-3 VALUE 0.
-       77  TOT-MONEY              PIC 9(7)V99 COMP-3 VALUE 0.
+       77  TOT-MONEY              PIC 9(9)V99 COMP-3 VALUE 0.
+       77  CAP-REJECTED           PIC 9(7) COMP-3 VALUE 0.
+       77  ELG-REJECTED           PIC 9(7) COMP-3 VALUE 0.
+       77  CAP-NOT-USED-CNT       PIC 9(7) COMP-3 VALUE 0.
+       77  TERM-EXCEPT-CNT        PIC 9(7) COMP-3 VALUE 0.
+       77  DUP-FLAGGED-CNT        PIC 9(7) COMP-3 VALUE 0.
+       77  DUP-MATCH-THRESHOLD    PIC 9(3) VALUE 010.
+      *
+       77  CHKPT-STATUS        PIC XX VALUE SPACES.
+       77  CHKPT-INTERVAL      PIC 9(5) VALUE 5000.
+       77  CHKPT-COUNTER       PIC 9(5) COMP-3 VALUE 0.
+      *
+       01  RESTART-SWITCHES.
+           05 RESTART-SW          PIC X VALUE 'N'.
+              88 RESTART-RUN          VALUE 'Y'.
+           05 SKIP-TO-CKPT-SW     PIC X VALUE 'N'.
+              88 SKIPPING-TO-CKPT     VALUE 'Y'.
+           05 RESTART-CAPP        PIC 9(9) VALUE ZEROS.
+           05 RESTART-ELIGP       PIC 9(9) VALUE ZEROS.
+      *
+       01  RUN-DATE            PIC 9(8) VALUE 0.
+       01  RUN-DATE-R REDEFINES RUN-DATE.
+           05 RD-YYYY          PIC 9(4).
+           05 RD-MM            PIC 99.
+           05 RD-DD            PIC 99.
+      *
+       01  CTL-ED-DATE.
+           05 CTL-ED-MM           PIC 99.
+           05 FILLER              PIC X VALUE '/'.
+           05 CTL-ED-DD           PIC 99.
+           05 FILLER              PIC X VALUE '/'.
+           05 CTL-ED-YYYY         PIC 9(4).
+      *
+       01  CTL-HDR-LINE.
+           05 FILLER              PIC X(40) VALUE
+                  'CAPITATION CONTROL REPORT - RUN DATE '.
+           05 CTL-HDR-DATE        PIC X(10).
+           05 FILLER              PIC X(30) VALUE SPACES.
+      *
+       01  CTL-DETAIL-LINE.
+           05 CTL-DET-LABEL       PIC X(35).
+           05 CTL-DET-VALUE       PIC X(15).
+           05 FILLER              PIC X(30) VALUE SPACES.
+      *
+       77  CTL-NUM-EDIT           PIC Z,ZZZ,ZZ9.
+       77  CTL-MONEY-EDIT         PIC $$$,$$$,$$9.99.
       *
        01  MATCH-FILES.
            05 NEED-CAP              PIC X VALUE 'Y'.
@@ -75,30 +261,99 @@
            05 EOF-ELG               PIC X VALUE 'N'.
            05 COMP-CAPP             PIC 9(9) VALUE ZEROS.
            05 COMP-ELIG             PIC 9(9) VALUE ZEROS.
+           05 EOF-PST               PIC X VALUE 'N'.
+           05 COMP-PSTP             PIC 9(9) VALUE ZEROS.
+           05 PROV-ACTIVE-SW        PIC X VALUE 'N'.
+              88 PROV-IS-ACTIVE         VALUE 'Y'.
+           05 DUP-MATCH-COUNT       PIC 9(5) VALUE ZEROS.
+           05 DUP-FLAGGED-SW        PIC X VALUE 'N'.
       *
        01  NEW-RATE-REC-WORK.
            05 NRR-PROV          PIC X(9).
-           05 FILLER            PIC X VALUE X'05'.
+           05 FILLER            PIC X VALUE X'09'.
            05 NRR-PRSN          PIC X(12).
-           05 FILLER            PIC X VALUE X'05'.
-           05 NRR-RATE          PIC X(5).
-           05 FILLER REDEFINES NRR-RATE.
-              10 FILLER         PIC X.
-              10 NRR-DLR        PIC 9.
-              10 FILLER         PIC X.
-              10 NRR-CENTS      PIC 99.
-           05 FILLER            PIC X(52).
-      *
-       01  WORK-MONEY           PIC 9V99.
+           05 FILLER            PIC X VALUE X'09'.
+           05 NRR-RATE-TYPE     PIC X(1).
+           05 FILLER            PIC X VALUE X'09'.
+           05 NRR-RATE          PIC X(8).
+           05 NRR-RATE-R REDEFINES NRR-RATE.
+              10 NRR-DLR            PIC 9(5).
+              10 FILLER             PIC X.
+              10 NRR-CENTS          PIC 99.
+           05 FILLER            PIC X(47).
+      *
+       01  NEW-RATE-HDR-WORK.
+           05 FILLER            PIC X(8)  VALUE 'PROVIDER'.
+           05 FILLER            PIC X     VALUE X'09'.
+           05 FILLER            PIC X(6)  VALUE 'PERSON'.
+           05 FILLER            PIC X     VALUE X'09'.
+           05 FILLER            PIC X(9)  VALUE 'RATE-TYPE'.
+           05 FILLER            PIC X     VALUE X'09'.
+           05 FILLER            PIC X(4)  VALUE 'RATE'.
+           05 FILLER            PIC X(50) VALUE SPACES.
+      *
+       01  WORK-MONEY           PIC 9(5)V99.
        01  WORK-MONEY-R REDEFINES WORK-MONEY.
-           05 WM-DLR            PIC 9.
+           05 WM-DLR            PIC 9(5).
            05 WM-CENTS          PIC 99.
+      *
+       01  PCT-RATE          PIC 9(3)V9999.
       *
        PROCEDURE DIVISION.
+       005-CHECK-RESTART.
+           OPEN INPUT CHKPT-FILE.
+           IF CHKPT-STATUS = '00'
+              READ CHKPT-FILE
+                  AT END
+                     MOVE 'NF' TO CHKPT-STATUS
+              END-READ
+              IF CHKPT-STATUS = '00'
+                 MOVE 'Y'         TO RESTART-SW
+                 MOVE 'Y'         TO SKIP-TO-CKPT-SW
+                 MOVE CKP-CAPP    TO RESTART-CAPP
+                 MOVE CKP-ELIGP   TO RESTART-ELIGP
+                 MOVE CKP-CAP-READ      TO CAP-READ
+                 MOVE CKP-ELG-READ      TO ELG-READ
+                 MOVE CKP-CAP-REJECTED  TO CAP-REJECTED
+                 MOVE CKP-ELG-REJECTED  TO ELG-REJECTED
+                 MOVE CKP-CAP-NOT-USED  TO CAP-NOT-USED-CNT
+                 MOVE CKP-NEW-RATE-RECS TO NEW-RATE-RECS
+                 MOVE CKP-RATE-ZEROED   TO RATE-ZEROED
+                 MOVE CKP-TOT-MONEY     TO TOT-MONEY
+                 MOVE CKP-TERM-EXCEPT-CNT TO TERM-EXCEPT-CNT
+                 MOVE CKP-DUP-FLAGGED-CNT TO DUP-FLAGGED-CNT
+                 DISPLAY 'RESTARTING AFTER CHECKPOINT - CAP KEY = '
+                         RESTART-CAPP ' ELG KEY = ' RESTART-ELIGP
+              END-IF
+              CLOSE CHKPT-FILE
+           END-IF.
+      *
        010-OPEN-FILES.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
            OPEN INPUT  COMP-CAP
                        COMP-ELG
-                OUTPUT NEW-RATE.
+                       PROV-STAT.
+           IF RESTART-RUN
+              OPEN EXTEND NEW-RATE
+                          REJECT-FILE
+                          CAP-EXCEPT
+                          TERM-EXCEPT
+                          DUP-RPT
+                          CTL-RPT
+           ELSE
+              OPEN OUTPUT NEW-RATE
+                          REJECT-FILE
+                          CAP-EXCEPT
+                          TERM-EXCEPT
+                          DUP-RPT
+                          CTL-RPT
+              WRITE NEW-RATE-REC FROM NEW-RATE-HDR-WORK
+           END-IF.
+           IF NOT RESTART-RUN
+              OPEN OUTPUT CHKPT-FILE
+              CLOSE CHKPT-FILE
+           END-IF.
+           OPEN EXTEND RUN-HIST.
       *
        020-READ-CAP-RECORDS.
            IF EOF-CAP = 'Y' OR
@@ -111,12 +366,41 @@
                 MOVE ALL 'Z' TO COMP-CAP-REC
                 GO TO 030-READ-ELG.
            IF CCR-PROV NOT NUMERIC
-              DISPLAY 'CAP PROVIDER NOT NUMERIC - SKIPPED = '
-                      COMP-CAP-REC
+              PERFORM 025-REJECT-CAP-REC
+              GO TO 020-READ-CAP-RECORDS.
+           IF NOT CCR-RATE-FLAT AND NOT CCR-RATE-PERCENT
+              PERFORM 026-REJECT-CAP-RATE
               GO TO 020-READ-CAP-RECORDS.
            MOVE CCR-PROV TO COMP-CAPP.
-           ADD 1 TO CAP-READ.
+           IF NOT SKIPPING-TO-CKPT
+              ADD 1 TO CAP-READ
+           END-IF.
            MOVE 'N' TO NEED-CAP.
+           MOVE ZEROS TO DUP-MATCH-COUNT.
+           MOVE 'N'   TO DUP-FLAGGED-SW.
+           GO TO 030-READ-ELG.
+      *
+       025-REJECT-CAP-REC.
+           IF NOT SKIPPING-TO-CKPT
+              MOVE RUN-DATE     TO REJ-DATE
+              MOVE 'COMP-CAP'      TO REJ-SOURCE
+              MOVE 'PROVIDER NOT NUMERIC - SKIPPED'
+                                   TO REJ-REASON
+              MOVE COMP-CAP-REC    TO REJ-DATA
+              WRITE REJECT-REC
+              ADD 1 TO CAP-REJECTED
+           END-IF.
+      *
+       026-REJECT-CAP-RATE.
+           IF NOT SKIPPING-TO-CKPT
+              MOVE RUN-DATE     TO REJ-DATE
+              MOVE 'COMP-CAP'      TO REJ-SOURCE
+              MOVE 'RATE TYPE NOT F OR P - SKIPPED'
+                                   TO REJ-REASON
+              MOVE COMP-CAP-REC    TO REJ-DATA
+              WRITE REJECT-REC
+              ADD 1 TO CAP-REJECTED
+           END-IF.
       *
        030-READ-ELG.
            IF EOF-ELG = 'Y' OR
@@ -129,17 +413,37 @@
                 MOVE ALL 'Z' TO COMP-ELG-REC
                 GO TO 040-MATCH-FILES.
            IF CER-PROV NOT NUMERIC
-              DISPLAY 'ELG PROVIDER NOT NUMERIc - SKIPPED'
+              PERFORM 035-REJECT-ELG-REC
               GO TO 030-READ-ELG.
            MOVE CER-PROV TO COMP-ELIG.
-           ADD 1 TO ELG-READ.
+           IF NOT SKIPPING-TO-CKPT
+              ADD 1 TO ELG-READ
+           END-IF.
            MOVE 'N' TO NEED-ELG.
+           GO TO 040-MATCH-FILES.
+      *
+       035-REJECT-ELG-REC.
+           IF NOT SKIPPING-TO-CKPT
+              MOVE RUN-DATE     TO REJ-DATE
+              MOVE 'COMP-ELG'      TO REJ-SOURCE
+              MOVE 'PROVIDER NOT NUMERIC - SKIPPED'
+                                   TO REJ-REASON
+              MOVE COMP-ELG-REC    TO REJ-DATA
+              WRITE REJECT-REC
+              ADD 1 TO ELG-REJECTED
+           END-IF.
 
 
        040-MATCH-FILES.
            IF EOF-CAP = 'Y' AND
               EOF-ELG = 'Y'
               GO TO 990-PUBLISH-STATS.
+      *
+           IF SKIPPING-TO-CKPT
+              AND (COMP-CAPP > RESTART-CAPP
+                   OR (COMP-CAPP = RESTART-CAPP
+                       AND COMP-ELIG > RESTART-ELIGP))
+              MOVE 'N' TO SKIP-TO-CKPT-SW.
       *
            IF COMP-CAPP = COMP-ELIG GO TO 100-CAP-ELIG-MATCH.
       * these compares/comments change dependng on requirements.
@@ -164,41 +468,139 @@
       *    MOVE 'Y' TO NEED-CAP, NEED-ELG.
            MOVE 'Y' TO NEED-ELG.
       *
-           MOVE CER-PROV TO NRR-PROV.
-           MOVE CER-PRSN TO NRR-PRSN.
-           MOVE CCR-RATE TO NRR-RATE.
-           MOVE NRR-DLR TO WM-DLR.
-           MOVE NRR-CENTS TO WM-CENTS.
-           COMPUTE TOT-MONEY = TOT-MONEY + WORK-MONEY.
-           WRITE NEW-RATE-REC FROM NEW-RATE-REC-WORK.
-           COMPUTE NEW-RATE-RECS = NEW-RATE-RECS + 1.
+           IF NOT SKIPPING-TO-CKPT
+              ADD 1 TO DUP-MATCH-COUNT
+              IF DUP-MATCH-COUNT > DUP-MATCH-THRESHOLD
+                 AND DUP-FLAGGED-SW = 'N'
+                 PERFORM 115-WRITE-DUP-REPORT
+              END-IF
+              PERFORM 105-CHECK-PROV-STATUS
+              IF PROV-IS-ACTIVE
+                 MOVE CER-PROV      TO NRR-PROV
+                 MOVE CER-PRSN      TO NRR-PRSN
+                 MOVE CCR-RATE-TYPE TO NRR-RATE-TYPE
+                 IF CCR-RATE-FLAT
+                    MOVE CCR-RATE-DLR   TO WM-DLR
+                    MOVE CCR-RATE-CENTS TO WM-CENTS
+                 ELSE
+                    COMPUTE PCT-RATE =
+                            CCR-PCT-WHOLE + (CCR-PCT-FRAC / 10000)
+                    COMPUTE WORK-MONEY ROUNDED =
+                            (CER-PREMIUM * PCT-RATE) / 100
+                 END-IF
+                 MOVE WM-DLR   TO NRR-DLR
+                 MOVE WM-CENTS TO NRR-CENTS
+                 COMPUTE TOT-MONEY = TOT-MONEY + WORK-MONEY
+                 WRITE NEW-RATE-REC FROM NEW-RATE-REC-WORK
+                 COMPUTE NEW-RATE-RECS = NEW-RATE-RECS + 1
+              ELSE
+                 PERFORM 110-WRITE-TERM-EXCEPTION
+              END-IF
+              PERFORM 800-TAKE-CHECKPOINT-CHECK
+           END-IF.
       *
            GO TO 020-READ-CAP-RECORDS.
+      *
+       105-CHECK-PROV-STATUS.
+           PERFORM 106-ADVANCE-PROV-STAT
+               UNTIL COMP-PSTP >= COMP-CAPP OR EOF-PST = 'Y'.
+           IF COMP-PSTP = COMP-CAPP AND PST-ACTIVE
+              MOVE 'Y' TO PROV-ACTIVE-SW
+           ELSE
+              MOVE 'N' TO PROV-ACTIVE-SW.
+      *
+       106-ADVANCE-PROV-STAT.
+           IF EOF-PST = 'Y'
+              GO TO 106-EXIT.
+           READ PROV-STAT AT END
+                MOVE 'Y' TO EOF-PST
+                MOVE 999999999 TO COMP-PSTP
+                GO TO 106-EXIT.
+           IF PST-PROV NOT NUMERIC
+              GO TO 106-ADVANCE-PROV-STAT.
+           MOVE PST-PROV TO COMP-PSTP.
+       106-EXIT.
+           EXIT.
+      *
+       110-WRITE-TERM-EXCEPTION.
+           MOVE RUN-DATE TO TXR-DATE.
+           MOVE CER-PROV    TO TXR-PROV.
+           MOVE CER-PRSN    TO TXR-PRSN.
+           IF COMP-PSTP = COMP-CAPP AND PST-TERMINATED
+              MOVE 'PROVIDER TERMINATED - ROUTED FOR REVIEW'
+                                TO TXR-REASON
+           ELSE
+              MOVE 'PROVIDER NOT ON NETWORK STATUS FILE'
+                                TO TXR-REASON
+           END-IF.
+           WRITE TERM-EXCEPT-REC.
+           ADD 1 TO TERM-EXCEPT-CNT.
+      *
+       115-WRITE-DUP-REPORT.
+           MOVE RUN-DATE      TO DXR-DATE.
+           MOVE CCR-PROV         TO DXR-PROV.
+           MOVE DUP-MATCH-COUNT  TO DXR-MATCH-COUNT.
+           MOVE 'PROVIDER MATCH COUNT EXCEEDS EXPECTED THRESHOLD'
+                                 TO DXR-REASON.
+           WRITE DUP-RPT-REC.
+           MOVE 'Y' TO DUP-FLAGGED-SW.
+           ADD 1 TO DUP-FLAGGED-CNT.
       *
        120-CAP-NOT-USED.
            MOVE 'Y' TO NEED-CAP.
       *
-      *    DISPLAY 'CAP RECORD NOT USED = ' COMP-CAP-REC.
-      *
-      *    MOVE CER-PROV TO NRR-PROV.
-      *    MOVE CER-PRSN TO NRR-PRSN.
-      *    MOVE CCR-RATE TO NRR-RATE.
-      *    WRITE NEW-RATE-REC FROM NEW-RATE-REC-WORK.
-      *    COMPUTE NEW-RATE-RECS = NEW-RATE-RECS + 1.
+           IF NOT SKIPPING-TO-CKPT
+              MOVE RUN-DATE     TO CXR-DATE
+              MOVE CCR-PROV        TO CXR-PROV
+              MOVE CCR-RATE-TYPE   TO CXR-RATE-TYPE
+              MOVE CCR-RATE        TO CXR-RATE
+              MOVE 'NO MATCHING ELIGIBILITY RECORD'
+                                   TO CXR-REASON
+              WRITE CAP-EXCEPT-REC
+              ADD 1 TO CAP-NOT-USED-CNT
+              PERFORM 800-TAKE-CHECKPOINT-CHECK
+           END-IF.
       *
            GO TO 020-READ-CAP-RECORDS.
       *
        140-GET-RATE.
            MOVE 'Y' TO NEED-ELG.
       *
-           MOVE CER-PROV TO NRR-PROV.
-           MOVE CER-PRSN TO NRR-PRSN.
-           MOVE ' 0.00'  TO NRR-RATE.
-           WRITE NEW-RATE-REC FROM NEW-RATE-REC-WORK.
-           COMPUTE NEW-RATE-RECS = NEW-RATE-RECS + 1.
-           COMPUTE RATE-ZEROED   = RATE-ZEROED   + 1.
+           IF NOT SKIPPING-TO-CKPT
+              MOVE CER-PROV TO NRR-PROV
+              MOVE CER-PRSN TO NRR-PRSN
+              MOVE 'F'      TO NRR-RATE-TYPE
+              MOVE ZEROS    TO NRR-DLR NRR-CENTS
+              WRITE NEW-RATE-REC FROM NEW-RATE-REC-WORK
+              COMPUTE NEW-RATE-RECS = NEW-RATE-RECS + 1
+              COMPUTE RATE-ZEROED   = RATE-ZEROED   + 1
+              PERFORM 800-TAKE-CHECKPOINT-CHECK
+           END-IF.
       *
            GO TO 020-READ-CAP-RECORDS.
+      *
+       800-TAKE-CHECKPOINT-CHECK.
+           ADD 1 TO CHKPT-COUNTER.
+           IF CHKPT-COUNTER >= CHKPT-INTERVAL
+              PERFORM 810-TAKE-CHECKPOINT.
+      *
+       810-TAKE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE.
+           MOVE COMP-CAPP        TO CKP-CAPP.
+           MOVE COMP-ELIG        TO CKP-ELIGP.
+           MOVE CAP-READ         TO CKP-CAP-READ.
+           MOVE ELG-READ         TO CKP-ELG-READ.
+           MOVE CAP-REJECTED     TO CKP-CAP-REJECTED.
+           MOVE ELG-REJECTED     TO CKP-ELG-REJECTED.
+           MOVE CAP-NOT-USED-CNT TO CKP-CAP-NOT-USED.
+           MOVE NEW-RATE-RECS    TO CKP-NEW-RATE-RECS.
+           MOVE RATE-ZEROED      TO CKP-RATE-ZEROED.
+           MOVE TOT-MONEY        TO CKP-TOT-MONEY.
+           MOVE TERM-EXCEPT-CNT  TO CKP-TERM-EXCEPT-CNT.
+           MOVE DUP-FLAGGED-CNT  TO CKP-DUP-FLAGGED-CNT.
+           WRITE CHKPT-REC.
+           CLOSE CHKPT-FILE.
+           MOVE ZEROS TO CHKPT-COUNTER.
       *
        990-PUBLISH-STATS.
            DISPLAY 'CAP RECS READ = ' CAP-READ.
@@ -206,8 +608,95 @@
            DISPLAY 'NEW RECS      = ' NEW-RATE-RECS.
            DISPLAY 'ZEROED RATES  = ' RATE-ZEROED.
            DISPLAY 'TOTAL MONEY   = ' TOT-MONEY.
+           DISPLAY 'CAP REJECTED  = ' CAP-REJECTED.
+           DISPLAY 'ELG REJECTED  = ' ELG-REJECTED.
+           DISPLAY 'CAP NOT USED  = ' CAP-NOT-USED-CNT.
+           DISPLAY 'TERM/UNKNOWN PROVIDER MATCHES = ' TERM-EXCEPT-CNT.
+           DISPLAY 'DUP MATCH PROVIDERS FLAGGED = ' DUP-FLAGGED-CNT.
+           PERFORM 995-WRITE-CTL-RPT.
+           PERFORM 998-WRITE-RUN-HIST.
+           GO TO 9999-STOP.
+      *
+       995-WRITE-CTL-RPT.
+           MOVE RD-MM   TO CTL-ED-MM.
+           MOVE RD-DD   TO CTL-ED-DD.
+           MOVE RD-YYYY TO CTL-ED-YYYY.
+           MOVE CTL-ED-DATE TO CTL-HDR-DATE.
+           WRITE CTL-RPT-REC FROM CTL-HDR-LINE.
+           MOVE SPACES TO CTL-RPT-REC.
+           WRITE CTL-RPT-REC.
+      *
+           MOVE 'COMP-CAP RECORDS READ'      TO CTL-DET-LABEL.
+           MOVE CAP-READ                     TO CTL-NUM-EDIT.
+           MOVE CTL-NUM-EDIT                 TO CTL-DET-VALUE.
+           PERFORM 996-WRITE-DETAIL-LINE.
+      *
+           MOVE 'COMP-ELG RECORDS READ'      TO CTL-DET-LABEL.
+           MOVE ELG-READ                     TO CTL-NUM-EDIT.
+           MOVE CTL-NUM-EDIT                 TO CTL-DET-VALUE.
+           PERFORM 996-WRITE-DETAIL-LINE.
+      *
+           MOVE 'CAP RECORDS REJECTED (NON-NUMERIC)'
+                                              TO CTL-DET-LABEL.
+           MOVE CAP-REJECTED                 TO CTL-NUM-EDIT.
+           MOVE CTL-NUM-EDIT                 TO CTL-DET-VALUE.
+           PERFORM 996-WRITE-DETAIL-LINE.
+      *
+           MOVE 'ELG RECORDS REJECTED (NON-NUMERIC)'
+                                              TO CTL-DET-LABEL.
+           MOVE ELG-REJECTED                 TO CTL-NUM-EDIT.
+           MOVE CTL-NUM-EDIT                 TO CTL-DET-VALUE.
+           PERFORM 996-WRITE-DETAIL-LINE.
+      *
+           MOVE 'CAP RECORDS WITH NO ELIGIBILITY MATCH'
+                                              TO CTL-DET-LABEL.
+           MOVE CAP-NOT-USED-CNT             TO CTL-NUM-EDIT.
+           MOVE CTL-NUM-EDIT                 TO CTL-DET-VALUE.
+           PERFORM 996-WRITE-DETAIL-LINE.
+      *
+           MOVE 'NEW-RATE RECORDS CREATED'   TO CTL-DET-LABEL.
+           MOVE NEW-RATE-RECS                TO CTL-NUM-EDIT.
+           MOVE CTL-NUM-EDIT                 TO CTL-DET-VALUE.
+           PERFORM 996-WRITE-DETAIL-LINE.
+      *
+           MOVE 'ZEROED RATE RECORDS'        TO CTL-DET-LABEL.
+           MOVE RATE-ZEROED                  TO CTL-NUM-EDIT.
+           MOVE CTL-NUM-EDIT                 TO CTL-DET-VALUE.
+           PERFORM 996-WRITE-DETAIL-LINE.
+      *
+           MOVE 'TOTAL CAPITATION DOLLARS'   TO CTL-DET-LABEL.
+           MOVE TOT-MONEY                    TO CTL-MONEY-EDIT.
+           MOVE CTL-MONEY-EDIT               TO CTL-DET-VALUE.
+           PERFORM 996-WRITE-DETAIL-LINE.
+      *
+           MOVE 'TERMINATED/UNKNOWN PROVIDER MATCHES'
+                                              TO CTL-DET-LABEL.
+           MOVE TERM-EXCEPT-CNT              TO CTL-NUM-EDIT.
+           MOVE CTL-NUM-EDIT                 TO CTL-DET-VALUE.
+           PERFORM 996-WRITE-DETAIL-LINE.
+      *
+           MOVE 'PROVIDERS FLAGGED FOR DUPLICATE MATCHES'
+                                              TO CTL-DET-LABEL.
+           MOVE DUP-FLAGGED-CNT              TO CTL-NUM-EDIT.
+           MOVE CTL-NUM-EDIT                 TO CTL-DET-VALUE.
+           PERFORM 996-WRITE-DETAIL-LINE.
+      *
+       996-WRITE-DETAIL-LINE.
+           WRITE CTL-RPT-REC FROM CTL-DETAIL-LINE.
+      *
+       998-WRITE-RUN-HIST.
+           MOVE RUN-DATE   TO RHR-DATE.
+           MOVE CAP-READ      TO RHR-CAP-READ.
+           MOVE ELG-READ      TO RHR-ELG-READ.
+           MOVE NEW-RATE-RECS TO RHR-NEW-RATE-RECS.
+           MOVE RATE-ZEROED   TO RHR-RATE-ZEROED.
+           MOVE TOT-MONEY     TO RHR-TOT-MONEY.
+           WRITE RUN-HIST-REC.
       *
        9999-STOP.
-           CLOSE COMP-CAP COMP-ELG NEW-RATE.
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+           CLOSE COMP-CAP COMP-ELG PROV-STAT NEW-RATE REJECT-FILE
+                 CAP-EXCEPT TERM-EXCEPT DUP-RPT CTL-RPT RUN-HIST.
            GOBACK.
  
\ No newline at end of file

@@ -1,5 +1,28 @@
-IDENTIFICATION DIVISION.                                         
-PROGRAM-ID. COBABEND.                                               
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COBABEND.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  WS-ABEND-CODE          PIC X(4).
+01  WS-ABSTIME              PIC S9(15) COMP.
+01  WS-FMT-DATE             PIC X(8).
+01  WS-FMT-TIME             PIC X(6).
+01  ABEND-LOG-RECORD.
+    05 ALR-TRANID          PIC X(4).
+    05 FILLER              PIC X VALUE SPACE.
+    05 ALR-ABCODE          PIC X(4).
+    05 FILLER              PIC X VALUE SPACE.
+    05 ALR-RESP            PIC -9(8).
+    05 FILLER              PIC X VALUE SPACE.
+    05 ALR-DATE            PIC X(8).
+    05 FILLER              PIC X VALUE SPACE.
+    05 ALR-TIME            PIC X(6).
+01  ALERT-MESSAGE.
+    05 FILLER              PIC X(17) VALUE 'ABEND ON TRANID '.
+    05 ALM-TRANID          PIC X(4).
+    05 FILLER              PIC X(9) VALUE ' ABCODE '.
+    05 ALM-ABCODE          PIC X(4).
+
 PROCEDURE DIVISION.
 
 EXEC CICS HANDLE ABEND
@@ -7,4 +30,32 @@ EXEC CICS HANDLE ABEND
 END-EXEC.
 
 X0000-HANDLE-ABEND-PARA.
-DISPLAY 'Program Abended'.
+MOVE EIBRESP     TO ALR-RESP.
+EXEC CICS ASSIGN
+    ABCODE(WS-ABEND-CODE)
+END-EXEC.
+EXEC CICS ASKTIME
+    ABSTIME(WS-ABSTIME)
+END-EXEC.
+EXEC CICS FORMATTIME
+    ABSTIME(WS-ABSTIME)
+    YYYYMMDD(WS-FMT-DATE)
+    TIME(WS-FMT-TIME)
+END-EXEC.
+MOVE EIBTRNID    TO ALR-TRANID.
+MOVE WS-ABEND-CODE TO ALR-ABCODE.
+MOVE WS-FMT-DATE TO ALR-DATE.
+MOVE WS-FMT-TIME TO ALR-TIME.
+EXEC CICS WRITEQ TD
+    QUEUE('ABLG')
+    FROM(ABEND-LOG-RECORD)
+    LENGTH(LENGTH OF ABEND-LOG-RECORD)
+END-EXEC.
+MOVE EIBTRNID      TO ALM-TRANID.
+MOVE WS-ABEND-CODE TO ALM-ABCODE.
+EXEC CICS WRITEQ TD
+    QUEUE('CSMT')
+    FROM(ALERT-MESSAGE)
+    LENGTH(LENGTH OF ALERT-MESSAGE)
+END-EXEC.
+DISPLAY 'PROGRAM ABENDED - TRANID=' EIBTRNID ' ABCODE=' WS-ABEND-CODE.
